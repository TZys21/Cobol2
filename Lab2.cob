@@ -4,95 +4,737 @@
       *      Name: Tyler Zysberg. Description: LAB2. Asks user for
       *      input of investment amount and calculates balance
 
+       Environment division.
+       Input-output section.
+       File-control.
+           select Batch-Input-File assign to "BATCHIN.DAT"
+               organization is line sequential.
+           select Report-File assign to "RPTOUT.DAT"
+               organization is line sequential
+               file status is WS-Report-File-Status.
+           select Audit-File assign to "AUDIT.DAT"
+               organization is line sequential
+               file status is WS-Audit-File-Status.
+           select Checkpoint-File assign to "CKPT.DAT"
+               organization is line sequential
+               file status is WS-Ckpt-File-Status.
+           select Extract-File assign to "EXTRACT.DAT"
+               organization is line sequential
+               file status is WS-Extract-File-Status.
+
        Data division.
+       File section.
+       FD  Batch-Input-File.
+       01  Batch-Record        PIC X(80).
+
+       FD  Report-File.
+       01  Report-Record       PIC X(132).
+
+       FD  Audit-File.
+       01  Audit-Record        PIC X(132).
+
+       FD  Checkpoint-File.
+       01  Checkpoint-Record   PIC X(20).
+
+       FD  Extract-File.
+       01  Extract-Record      PIC X(80).
+
        Working-storage section.
-       
+
+       01  WS-Report-Date      PIC 9(8).
+       01  WS-Report-File-Status PIC XX.
+       01  WS-Audit-File-Status PIC XX.
+       01  WS-Ckpt-File-Status  PIC XX.
+       01  WS-Extract-File-Status PIC XX.
+       01  WS-Restart-Option    PIC X value " ".
+       01  WS-Checkpoint-Key    PIC X(20) value spaces.
+       01  WS-Skip-To-Checkpoint PIC X value "N".
+           88  WS-Still-Skipping         value "Y".
+       01  WS-Page-Number      PIC 9(4) value 0.
+       01  WS-Page-Format      PIC ZZZ9.
+       01  WS-Lines-This-Page  PIC 9(3) value 0.
+       01  WS-Lines-Per-Page   PIC 9(3) value 20.
+
+       01  WS-Run-Mode     PIC X value " ".
+           88  WS-Interactive-Mode      value "I".
+           88  WS-Batch-Mode             value "B".
+
+       01  WS-Calc-Mode    PIC X value " ".
+           88  WS-Investment-Mode        value "I".
+           88  WS-Loan-Mode              value "L".
+
+       01  WS-Loan-Payment      PIC 9(8)V99999 value 0.
+       01  WS-Principal-Portion PIC S9(8)V99999.
+       01  WS-Loan-Beg-Balance  PIC 9(8)V99999.
+       01  WS-Loan-Balance      PIC S9(8)V99999.
+       01  WS-Loan-Paid-Off     PIC X value "N".
+           88  WS-Loan-Is-Paid-Off      value "Y".
+       01  p-format             pic $$$,$$$,$$9.99-.
+       01  r-format             pic $$$$,$$$,$$9.99.
+
+       01  WS-Amt-Label    PIC X(25) value "  Investment Amount     ".
+       01  WS-Final-Label  PIC X(25) value "  Final Balance         ".
+       01  WS-Beg-Format        pic $$$$,$$$,$$9.99.
+
+       01  WS-Business-Limits.
+           05  WS-Max-Rate      PIC 99V9999 value 25.0000.
+           05  WS-Max-Months    PIC 9(3) value 480.
+       01  WS-Max-Rate-Format   PIC Z9.9999.
+       01  WS-Max-Months-Format PIC ZZ9.
+       01  WS-Batch-Rec-Invalid PIC X value "N".
+       01  WS-Batch-Reject-Reason PIC X(60) value spaces.
+
+       01  WS-Extract-Counter   PIC ZZZ9.
+       01  WS-Extract-Amt       PIC Z(7)9.99999.
+       01  WS-Extract-Int       PIC Z(7)9.99.
+
+       01  WS-Batch-Line       PIC X(80).
+       01  WS-Batch-Field-1    PIC X(20).
+       01  WS-Batch-Field-2    PIC X(20).
+       01  WS-Batch-Field-3    PIC X(20).
+       01  WS-Batch-Field-4    PIC X(20).
+       01  WS-Acct-Key         PIC X(20) value "INTERACTIVE".
+       01  WS-Batch-Eof        PIC X value "N".
+           88  WS-Batch-End-Of-File     value "Y".
+
        01  BegAmount       PIC S9(8)V99999 value -1.
        01  AmountLeft      PIC 9(8)v99999.
-       
+
        01  Interest        pic 9(8)v99.
        01  InterestRate    PIC S99v9999 value -1.
        01  TotalInt        PIC 9(8)V99999 value 0.
        01  TotalIntForm    PIC $$$$$$$.$$.
-       
+
        01  Months          PIC S9(3) value -1.
        01  counter         Pic 9(3) value 1.
-       
+
+       01  Additional      PIC S9(8)V99999 value -1.
+
+       01  WS-Compound-Freq    PIC 9 value 0.
+           88  WS-Freq-Monthly           value 1.
+           88  WS-Freq-Quarterly         value 2.
+           88  WS-Freq-Semiannual        value 3.
+           88  WS-Freq-Annual            value 4.
+       01  WS-Compound-Divisor PIC 9(2) value 12.
+       01  WS-Compound-Fold-Months PIC 9(2) value 1.
+       01  WS-Period-Check     PIC 9(2).
+       01  WS-Compounded-Last-Month PIC X value "N".
+
+       01  WS-Num-Periods      PIC 9(5).
+       01  WS-Growth-Factor    PIC 9(6)V9(9).
+       01  WS-FV-Closed-Form   PIC 9(12)V99999.
+       01  WS-Variance         PIC S9(12)V99999.
+       01  WS-Variance-Threshold PIC 9V99 value .01.
+       01  WS-Variance-Flag    PIC X value "N".
+       01  WS-Variance-Format  PIC $$$,$$$,$$$,$$9.99-.
+
+       01  WS-Audit-Date       PIC 9(8).
+       01  WS-Audit-Time       PIC 9(8).
+       01  WS-Audit-Mode       PIC X(6).
+       01  WS-Audit-Amt        PIC Z(7)9.99999.
+       01  WS-Audit-Rate       PIC Z9.9999.
+       01  WS-Audit-Months     PIC ZZZ9.
+       01  WS-Audit-TotInt     PIC Z(7)9.99999.
+       01  WS-Audit-Final      PIC Z(7)9.99999.
+
        01  FinalAmt        PIC 9(8)v99999.
-       
+
        01  c-format        pic ZZZ.
        01  l-format        pic $$$$,$$$,$$9.99.
        01  i-format        pic $$$$$$$.$$.
+       01  a-format        pic $$$$,$$$,$$9.99.
        01  End-format      PIC ZZ.ZZZ.
        
        
        Procedure Division.
        000-main.
+           Perform 100-get-run-mode
+           Perform 150-get-calc-mode
+           Perform 900-open-report-file
+
+           if WS-Batch-Mode
+              Perform 800-batch-driver
+           else
+              Perform 200-get-single-inputs
+              Perform 300-produce-schedule
+              Perform 400-display-summary
+              Perform 500-write-audit-record
+           end-if
+
+           Perform 950-close-report-file
+
+           Stop run.
+
+       100-get-run-mode.
+           Perform until WS-Run-Mode = "I" or WS-Run-Mode = "B"
+           Display "Run Mode - (I)nteractive or (B)atch: "
+               with no advancing
+           accept WS-Run-Mode
+           if WS-Run-Mode not = "I" and WS-Run-Mode not = "B"
+              display "Must enter I or B"
+           end-if
+           end-perform.
+
+       150-get-calc-mode.
+           Perform until WS-Calc-Mode = "I" or WS-Calc-Mode = "L"
+           Display "Calculation Mode - (I)nvestment or (L)oan: "
+               with no advancing
+           accept WS-Calc-Mode
+           if WS-Calc-Mode not = "I" and WS-Calc-Mode not = "L"
+              display "Must enter I or L"
+           end-if
+           end-perform
+
+           if WS-Loan-Mode
+              Perform until WS-Loan-Payment > 0
+              Display "Enter Fixed Monthly Payment: " with no advancing
+              accept WS-Loan-Payment
+              if WS-Loan-Payment <= 0
+                 display "Must be positive number"
+              end-if
+              end-perform
+              move "  Loan Principal        " to WS-Amt-Label
+              move "  Remaining Balance      " to WS-Final-Label
+           end-if.
+
+       200-get-single-inputs.
            Perform until BegAmount > 0
-           Display "Enter Investment Amount: " with no advancing
+           if WS-Loan-Mode
+              Display "Enter Loan Principal: " with no advancing
+           else
+              Display "Enter Investment Amount: " with no advancing
+           end-if
            accept BegAmount
            if BegAmount <= 0
               display "Must be positive number"
            end-if
            end-perform
-           Move BegAmount to AmountLeft
-           
-           
-           
+
            Perform until InterestRate > 0
+                  and InterestRate <= WS-Max-Rate
            Display "Enter Annual Interest Rate: " with no advancing
            accept InterestRate
            if InterestRate <= 0
                Display "Annual Interest Rate must be positive"
+           else
+              if InterestRate > WS-Max-Rate
+                 Move WS-Max-Rate to WS-Max-Rate-Format
+                 Display "Rate exceeds maximum allowed rate of "
+                     WS-Max-Rate-Format "%"
+              end-if
            end-if
            end-perform
-               
-           Perform until Months > 0
+
+           Perform until Months > 0 and Months <= WS-Max-Months
            Display "Enter Number of Months: " with no advancing
            accept Months
            if Months <= 0
               display "Must be positive number"
+           else
+              if Months > WS-Max-Months
+                 Move WS-Max-Months to WS-Max-Months-Format
+                 Display "Term exceeds maximum allowed months of "
+                     WS-Max-Months-Format
+              end-if
             end-if
            end-perform
-           
+
+           if WS-Investment-Mode
+              Perform until Additional >= 0
+              Display
+                  "Enter Recurring Monthly Contribution (0 for none): "
+                  with no advancing
+              accept Additional
+              if Additional < 0
+                 display "Must be zero or positive"
+              end-if
+              end-perform
+
+              Perform 250-get-compounding-freq
+           else
+              move 0 to Additional
+           end-if.
+
+       250-get-compounding-freq.
+           Perform until WS-Compound-Freq > 0 and WS-Compound-Freq < 5
+           Display "Compounding Frequency - (1)Monthly (2)Quarterly "
+               with no advancing
+           Display "(3)Semiannual (4)Annual: " with no advancing
+           accept WS-Compound-Freq
+           if WS-Compound-Freq < 1 or WS-Compound-Freq > 4
+              display "Must enter 1, 2, 3, or 4"
+           end-if
+           end-perform
+
+           evaluate true
+              when WS-Freq-Monthly
+                 move 12 to WS-Compound-Divisor
+                 move 1 to WS-Compound-Fold-Months
+              when WS-Freq-Quarterly
+                 move 4 to WS-Compound-Divisor
+                 move 3 to WS-Compound-Fold-Months
+              when WS-Freq-Semiannual
+                 move 2 to WS-Compound-Divisor
+                 move 6 to WS-Compound-Fold-Months
+              when WS-Freq-Annual
+                 move 1 to WS-Compound-Divisor
+                 move 12 to WS-Compound-Fold-Months
+           end-evaluate.
+
+       300-produce-schedule.
+           Move BegAmount to AmountLeft
+           Move BegAmount to WS-Loan-Balance
+           Move 1 to counter
+           Move 0 to TotalInt
+           Move 0 to WS-Page-Number
+           Move "N" to WS-Compounded-Last-Month
+           Move "N" to WS-Loan-Paid-Off
+
+           if WS-Loan-Mode
+              Perform 320-produce-loan-schedule
+           else
+              Perform 310-produce-investment-schedule
+              Perform 350-reconcile-final-amount
+           end-if.
+
+       310-produce-investment-schedule.
+           Perform 910-write-report-heading
+
            Display "Investment Schedule: "
            Display "  "
-           
-           
+
             display "Month   Beg Balance       Interest     Additional"
             Perform until counter > months
-            if counter > 1
+            if counter > 1 and WS-Compounded-Last-Month = "Y"
                  Compute AmountLeft Rounded = AmountLeft + Interest
              end-if
-            Compute Interest Rounded = (.01 * InterestRate / 12) 
-			    * AmountLeft
+            Add Additional to AmountLeft
+
+            Compute WS-Period-Check =
+                function mod(counter, WS-Compound-Fold-Months)
+            if WS-Period-Check = 0
+               Compute Interest Rounded = (.01 * InterestRate /
+                   WS-Compound-Divisor) * AmountLeft
+               move "Y" to WS-Compounded-Last-Month
+            else
+               move 0 to Interest
+               move "N" to WS-Compounded-Last-Month
+            end-if
             Compute TotalInt = TotalInt + Interest
             Compute FinalAmt = AmountLeft + Interest
-            
-            
-            
+
             move counter to c-format
             move AmountLeft to l-format
             move interest to i-format
-            display c-format l-format "     "  i-format
+            move Additional to a-format
+            display c-format l-format "     "  i-format "  " a-format
+
+            move spaces to Report-Record
+            string c-format delimited by size
+                "   " delimited by size
+                l-format delimited by size
+                "     " delimited by size
+                i-format delimited by size
+                "  " delimited by size
+                a-format delimited by size
+                into Report-Record
+            end-string
+            write Report-Record
+
+            move counter to WS-Extract-Counter
+            move AmountLeft to WS-Extract-Amt
+            move interest to WS-Extract-Int
+            move spaces to Extract-Record
+            string function trim(WS-Acct-Key) delimited by size
+                "," delimited by size
+                WS-Extract-Counter delimited by size
+                "," delimited by size
+                WS-Extract-Amt delimited by size
+                "," delimited by size
+                WS-Extract-Int delimited by size
+                into Extract-Record
+            end-string
+            write Extract-Record
+
+            add 1 to WS-Lines-This-Page
+            if WS-Lines-This-Page >= WS-Lines-Per-Page
+                  and counter < months
+               Perform 910-write-report-heading
+            end-if
+
             add 1 to counter
-            end-perform
-            
+            end-perform.
+
+       320-produce-loan-schedule.
+           Perform 910-write-report-heading
+
+           Display "Loan Amortization Schedule: "
+           Display "  "
+
+            display
+                "Month   Beg Balance     Principal     Interest" &
+                "     Remaining"
+            Perform until counter > months or WS-Loan-Is-Paid-Off
+            move WS-Loan-Balance to l-format
+            move WS-Loan-Balance to WS-Loan-Beg-Balance
+            Compute Interest Rounded =
+                (.01 * InterestRate / 12) * WS-Loan-Balance
+            Compute WS-Principal-Portion Rounded =
+                WS-Loan-Payment - Interest
+            if WS-Principal-Portion >= WS-Loan-Balance
+               move WS-Loan-Balance to WS-Principal-Portion
+               move "Y" to WS-Loan-Paid-Off
+            end-if
+            Compute TotalInt = TotalInt + Interest
+            Compute WS-Loan-Balance Rounded =
+                WS-Loan-Balance - WS-Principal-Portion
+            Move WS-Loan-Balance to AmountLeft
+            Move AmountLeft to FinalAmt
+
+            move counter to c-format
+            move interest to i-format
+            move WS-Principal-Portion to p-format
+            move WS-Loan-Balance to r-format
+            display c-format l-format "  " p-format "  " i-format
+                "  " r-format
+
+            move spaces to Report-Record
+            string c-format delimited by size
+                "   " delimited by size
+                l-format delimited by size
+                "  " delimited by size
+                p-format delimited by size
+                "  " delimited by size
+                i-format delimited by size
+                "  " delimited by size
+                r-format delimited by size
+                into Report-Record
+            end-string
+            write Report-Record
+
+            move counter to WS-Extract-Counter
+            move WS-Loan-Beg-Balance to WS-Extract-Amt
+            move interest to WS-Extract-Int
+            move spaces to Extract-Record
+            string function trim(WS-Acct-Key) delimited by size
+                "," delimited by size
+                WS-Extract-Counter delimited by size
+                "," delimited by size
+                WS-Extract-Amt delimited by size
+                "," delimited by size
+                WS-Extract-Int delimited by size
+                into Extract-Record
+            end-string
+            write Extract-Record
+
+            add 1 to WS-Lines-This-Page
+            if WS-Lines-This-Page >= WS-Lines-Per-Page
+                  and counter < months
+               Perform 910-write-report-heading
+            end-if
+
+            add 1 to counter
+            end-perform.
+
+       350-reconcile-final-amount.
+           Compute WS-Num-Periods =
+               Months / WS-Compound-Fold-Months
+           Compute WS-Growth-Factor Rounded =
+               (1 + (InterestRate / 100 /
+                   WS-Compound-Divisor)) ** WS-Num-Periods
+           Compute WS-FV-Closed-Form Rounded =
+               BegAmount * WS-Growth-Factor
+           Compute WS-Variance = FinalAmt - WS-FV-Closed-Form
+           if function abs(WS-Variance) > WS-Variance-Threshold
+              move "Y" to WS-Variance-Flag
+           else
+              move "N" to WS-Variance-Flag
+           end-if.
+
+       400-display-summary.
             Display "Balance Summary: "
             Move Months to c-format
-            Move BegAmount to l-format
+            Move BegAmount to WS-Beg-Format
             Move InterestRate to End-format
             Move TotalInt to TotalIntForm
-            
-            
-            Display "  Investment Amount     " l-format
+
+            Display WS-Amt-Label WS-Beg-Format
             Display "  Interest Rate                 " End-format
 			   "%"
             Display "  Months                            " c-format
             Display "  Total Interest             " TotalIntForm
             Move FinalAmt to l-format
-            Display "  Final Balance         " l-format
-            
-           Stop run.
-        
-           
\ No newline at end of file
+            Display WS-Final-Label l-format
+
+            if WS-Variance-Flag = "Y"
+               Move WS-Variance to WS-Variance-Format
+               Display "  ** Reconciliation variance exceeds "
+                   "threshold: " WS-Variance-Format
+            end-if
+
+            move spaces to Report-Record
+            move "Balance Summary: " to Report-Record
+            write Report-Record
+            move spaces to Report-Record
+            string WS-Amt-Label delimited by size
+                WS-Beg-Format delimited by size into Report-Record
+            end-string
+            write Report-Record
+            move spaces to Report-Record
+            string "  Interest Rate                 " delimited by size
+                End-format delimited by size "%" delimited by size
+                into Report-Record
+            end-string
+            write Report-Record
+            move spaces to Report-Record
+            string "  Months                            " delimited by
+                size c-format delimited by size into Report-Record
+            end-string
+            write Report-Record
+            move spaces to Report-Record
+            string "  Total Interest             " delimited by size
+                TotalIntForm delimited by size into Report-Record
+            end-string
+            write Report-Record
+            move spaces to Report-Record
+            string WS-Final-Label delimited by size
+                l-format delimited by size into Report-Record
+            end-string
+            write Report-Record
+            if WS-Variance-Flag = "Y"
+               move spaces to Report-Record
+               string "  ** Reconciliation variance exceeds threshold: "
+                   delimited by size
+                   WS-Variance-Format delimited by size
+                   into Report-Record
+               end-string
+               write Report-Record
+            end-if.
+
+       500-write-audit-record.
+           accept WS-Audit-Date from date yyyymmdd
+           accept WS-Audit-Time from time
+           if WS-Loan-Mode
+              move "LOAN" to WS-Audit-Mode
+           else
+              move "INVEST" to WS-Audit-Mode
+           end-if
+           move BegAmount to WS-Audit-Amt
+           move InterestRate to WS-Audit-Rate
+           move Months to WS-Audit-Months
+           move TotalInt to WS-Audit-TotInt
+           move FinalAmt to WS-Audit-Final
+           move spaces to Audit-Record
+           string WS-Audit-Date delimited by size
+               "-" delimited by size
+               WS-Audit-Time delimited by size
+               "," delimited by size
+               function trim(WS-Audit-Mode) delimited by size
+               "," delimited by size
+               function trim(WS-Acct-Key) delimited by size
+               "," delimited by size
+               WS-Audit-Amt delimited by size
+               "," delimited by size
+               WS-Audit-Rate delimited by size
+               "," delimited by size
+               WS-Audit-Months delimited by size
+               "," delimited by size
+               WS-Audit-TotInt delimited by size
+               "," delimited by size
+               WS-Audit-Final delimited by size
+               into Audit-Record
+           end-string
+           write Audit-Record.
+
+       900-open-report-file.
+           accept WS-Report-Date from date yyyymmdd
+
+           open extend Report-File
+           if WS-Report-File-Status = "35"
+              open output Report-File
+           end-if
+
+           open extend Extract-File
+           if WS-Extract-File-Status = "35"
+              open output Extract-File
+           end-if
+
+           open extend Audit-File
+           if WS-Audit-File-Status = "35"
+              open output Audit-File
+           end-if.
+
+       910-write-report-heading.
+           add 1 to WS-Page-Number
+           move WS-Page-Number to WS-Page-Format
+           move spaces to Report-Record
+           if WS-Loan-Mode
+              string "Loan Amortization Report     Run Date: "
+                     delimited by size
+                  WS-Report-Date(5:2) delimited by size
+                  "/" delimited by size
+                  WS-Report-Date(7:2) delimited by size
+                  "/" delimited by size
+                  WS-Report-Date(1:4) delimited by size
+                  "   Page " delimited by size
+                  WS-Page-Format delimited by size
+                  into Report-Record
+              end-string
+           else
+              string "Investment Schedule Report   Run Date: "
+                     delimited by size
+                  WS-Report-Date(5:2) delimited by size
+                  "/" delimited by size
+                  WS-Report-Date(7:2) delimited by size
+                  "/" delimited by size
+                  WS-Report-Date(1:4) delimited by size
+                  "   Page " delimited by size
+                  WS-Page-Format delimited by size
+                  into Report-Record
+              end-string
+           end-if
+           write Report-Record
+           move spaces to Report-Record
+           string "Account: " delimited by size
+               WS-Acct-Key delimited by size
+               into Report-Record
+           end-string
+           write Report-Record
+           move spaces to Report-Record
+           if WS-Loan-Mode
+              move
+                  "Month   Beg Balance     Principal     Interest" &
+                  "     Remaining"
+                  to Report-Record
+           else
+              move "Month   Beg Balance       Interest     Additional"
+                  to Report-Record
+           end-if
+           write Report-Record
+           move 0 to WS-Lines-This-Page.
+
+       950-close-report-file.
+           close Report-File
+           close Extract-File
+           close Audit-File.
+
+       800-batch-driver.
+           if WS-Investment-Mode
+              Display
+                  "Enter Recurring Monthly Contribution (0 for none): "
+                  with no advancing
+              accept Additional
+              if Additional < 0
+                 move 0 to Additional
+              end-if
+
+              Perform 250-get-compounding-freq
+           else
+              move 0 to Additional
+           end-if
+
+           Perform 850-get-restart-option
+
+           open input Batch-Input-File
+           perform until WS-Batch-End-Of-File
+              read Batch-Input-File into WS-Batch-Line
+                 at end
+                    set WS-Batch-End-Of-File to true
+                 not at end
+                    perform 810-parse-batch-record
+                    if WS-Still-Skipping
+                       Display "Skipping (before checkpoint): "
+                           WS-Acct-Key
+                       if WS-Acct-Key = WS-Checkpoint-Key
+                          move "N" to WS-Skip-To-Checkpoint
+                       end-if
+                    else
+                       if WS-Batch-Rec-Invalid = "Y"
+                          Display "Rejected account " WS-Acct-Key
+                              ": " WS-Batch-Reject-Reason
+                       else
+                          Display "Account: " WS-Acct-Key
+                          Perform 300-produce-schedule
+                          Perform 400-display-summary
+                          Perform 500-write-audit-record
+                          Perform 860-write-checkpoint
+                       end-if
+                    end-if
+              end-read
+           end-perform
+           close Batch-Input-File.
+
+       810-parse-batch-record.
+           unstring WS-Batch-Line delimited by ","
+              into WS-Batch-Field-1 WS-Batch-Field-2
+                   WS-Batch-Field-3 WS-Batch-Field-4
+           end-unstring
+           move WS-Batch-Field-1 to WS-Acct-Key
+           compute BegAmount = function numval(WS-Batch-Field-2)
+           compute InterestRate = function numval(WS-Batch-Field-3)
+           compute Months = function numval(WS-Batch-Field-4)
+
+           move "N" to WS-Batch-Rec-Invalid
+           move spaces to WS-Batch-Reject-Reason
+           if BegAmount <= 0
+              move "Y" to WS-Batch-Rec-Invalid
+              move "amount not positive" to WS-Batch-Reject-Reason
+           end-if
+           if InterestRate <= 0 or InterestRate > WS-Max-Rate
+              move "Y" to WS-Batch-Rec-Invalid
+              if WS-Batch-Reject-Reason = spaces
+                 move "rate outside allowed range"
+                     to WS-Batch-Reject-Reason
+              else
+                 string function trim(WS-Batch-Reject-Reason)
+                     delimited by size
+                     "; rate outside allowed range" delimited by size
+                     into WS-Batch-Reject-Reason
+                 end-string
+              end-if
+           end-if
+           if Months <= 0 or Months > WS-Max-Months
+              move "Y" to WS-Batch-Rec-Invalid
+              if WS-Batch-Reject-Reason = spaces
+                 move "term outside allowed range"
+                     to WS-Batch-Reject-Reason
+              else
+                 string function trim(WS-Batch-Reject-Reason)
+                     delimited by size
+                     "; term outside allowed range" delimited by size
+                     into WS-Batch-Reject-Reason
+                 end-string
+              end-if
+           end-if.
+
+       850-get-restart-option.
+           Perform until WS-Restart-Option = "Y"
+                  or WS-Restart-Option = "N"
+           Display "Resume From Last Checkpoint? (Y/N): "
+               with no advancing
+           accept WS-Restart-Option
+           if WS-Restart-Option not = "Y"
+                 and WS-Restart-Option not = "N"
+              display "Must enter Y or N"
+           end-if
+           end-perform
+
+           move "N" to WS-Skip-To-Checkpoint
+           if WS-Restart-Option = "Y"
+              open input Checkpoint-File
+              if WS-Ckpt-File-Status = "35"
+                 display "No checkpoint found - starting from beginning"
+              else
+                 read Checkpoint-File into WS-Checkpoint-Key
+                 close Checkpoint-File
+                 if WS-Checkpoint-Key not = spaces
+                    move "Y" to WS-Skip-To-Checkpoint
+                 end-if
+              end-if
+           end-if.
+
+       860-write-checkpoint.
+           open output Checkpoint-File
+           move WS-Acct-Key to Checkpoint-Record
+           write Checkpoint-Record
+           close Checkpoint-File.
